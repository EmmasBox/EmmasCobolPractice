@@ -1,18 +1,267 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-       AUTHOR. EMMA SKOVGAARD.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-          01 Value1 PIC 99 VALUE ZEROES.
-          01 Value2 PIC 99 VALUE ZEROES.
-          01 Result PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first value: " WITH NO ADVANCING
-           ACCEPT Value1
-           DISPLAY "Enter second value: " WITH NO ADVANCING
-           ACCEPT Value2
-           COMPUTE Result = Value1 + Value2
-           DISPLAY "Calculation result: ", Result
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATOR.
+       AUTHOR. EMMA SKOVGAARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CalcTrans-Status.
+           SELECT CALC-RESULTS ASSIGN TO "CALCRSLT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CalcRslt-Status.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+           SELECT CALC-CKPT ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Ckpt-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS.
+           COPY CALCTRAN.
+       FD  CALC-RESULTS.
+           COPY CALCRSLT.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+       FD  CALC-CKPT.
+           COPY CALCCKPT.
+        WORKING-STORAGE SECTION.
+          01 Value1 PIC S9(3) COMP-3 VALUE ZERO.
+          01 Value2 PIC S9(3) COMP-3 VALUE ZERO.
+          01 Result PIC S9(7) COMP-3 VALUE ZERO.
+          01 WS-Run-Mode PIC X(5) VALUE "ONLIN".
+          01 WS-CalcTrans-Status PIC X(2).
+          01 WS-CalcRslt-Status PIC X(2).
+          01 WS-Eof-Switch PIC X(1) VALUE "N".
+          01 WS-Menu-Choice PIC 9 VALUE 0.
+          01 WS-Entry-Value PIC 9(3) VALUE 0.
+          01 WS-Entry-Valid PIC X(1) VALUE "N".
+          01 WS-Audit-Status PIC X(2).
+          01 WS-Op-Symbol PIC X(1) VALUE "+".
+          01 WS-Audit-Input PIC X(40).
+          01 WS-Audit-Result PIC X(30).
+          01 WS-Ckpt-Status PIC X(2).
+          01 WS-Restart-Seq PIC 9(6) VALUE 0.
+          01 WS-Last-Seq-Processed PIC 9(6) VALUE 0.
+          01 WS-Ckpt-Counter PIC 9(2) VALUE 0.
+          01 WS-Ckpt-Interval PIC 9(2) VALUE 5.
+          01 WS-Batch-Trans-Count PIC 9(7) COMP-3 VALUE 0.
+          01 WS-Grand-Total PIC S9(9) COMP-3 VALUE 0.
+          01 WS-Edit-Value1 PIC -(3)9.
+          01 WS-Edit-Value2 PIC -(3)9.
+          01 WS-Edit-Result PIC -(7)9.
+          01 WS-Calc-Performed PIC X(1) VALUE "N".
+       LINKAGE SECTION.
+          01 LK-Parm-Area.
+             05 LK-Parm-Len PIC S9(4) COMP.
+             05 LK-Parm-Data PIC X(80).
+       PROCEDURE DIVISION USING LK-Parm-Area.
+       000-MAIN.
+           IF LK-Parm-Len > 0
+               MOVE LK-Parm-Data (1:5) TO WS-Run-Mode
+           END-IF
+           IF WS-Run-Mode = "BATCH"
+               PERFORM 500-BATCH-RUN
+           ELSE
+               PERFORM 100-INTERACTIVE-RUN
+           END-IF
+           STOP RUN.
+
+       100-INTERACTIVE-RUN.
+           MOVE "N" TO WS-Calc-Performed
+           PERFORM 110-DISPLAY-MENU
+           ACCEPT WS-Menu-Choice
+           PERFORM 120-ACCEPT-VALUE1
+           PERFORM 130-ACCEPT-VALUE2
+           EVALUATE WS-Menu-Choice
+               WHEN 1
+                   MOVE "+" TO WS-Op-Symbol
+                   COMPUTE Result = Value1 + Value2
+                   MOVE "Y" TO WS-Calc-Performed
+               WHEN 2
+                   MOVE "-" TO WS-Op-Symbol
+                   COMPUTE Result = Value1 - Value2
+                   MOVE "Y" TO WS-Calc-Performed
+               WHEN 3
+                   MOVE "*" TO WS-Op-Symbol
+                   COMPUTE Result = Value1 * Value2
+                   MOVE "Y" TO WS-Calc-Performed
+               WHEN 4
+                   MOVE "/" TO WS-Op-Symbol
+                   IF Value2 = 0
+                       DISPLAY "Cannot divide by zero."
+                   ELSE
+                       COMPUTE Result = Value1 / Value2
+                       MOVE "Y" TO WS-Calc-Performed
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid selection."
+           END-EVALUATE
+           IF WS-Calc-Performed = "Y"
+               PERFORM 145-BUILD-AUDIT-FIELDS
+               PERFORM 700-WRITE-AUDIT
+           END-IF.
+
+       110-DISPLAY-MENU.
+           DISPLAY "1. Add"
+           DISPLAY "2. Subtract"
+           DISPLAY "3. Multiply"
+           DISPLAY "4. Divide"
+           DISPLAY "Select operation: " WITH NO ADVANCING.
+
+       120-ACCEPT-VALUE1.
+           MOVE "N" TO WS-Entry-Valid
+           PERFORM UNTIL WS-Entry-Valid = "Y"
+               DISPLAY "Enter first value (0-99): " WITH NO ADVANCING
+               ACCEPT WS-Entry-Value
+               IF WS-Entry-Value <= 99
+                   MOVE WS-Entry-Value TO Value1
+                   MOVE "Y" TO WS-Entry-Valid
+               ELSE
+                   DISPLAY "Invalid entry: " WS-Entry-Value
+                       " is out of range (0-99)."
+               END-IF
+           END-PERFORM.
+
+       130-ACCEPT-VALUE2.
+           MOVE "N" TO WS-Entry-Valid
+           PERFORM UNTIL WS-Entry-Valid = "Y"
+               DISPLAY "Enter second value (0-99): " WITH NO ADVANCING
+               ACCEPT WS-Entry-Value
+               IF WS-Entry-Value <= 99
+                   MOVE WS-Entry-Value TO Value2
+                   MOVE "Y" TO WS-Entry-Valid
+               ELSE
+                   DISPLAY "Invalid entry: " WS-Entry-Value
+                       " is out of range (0-99)."
+               END-IF
+           END-PERFORM.
+
+       145-BUILD-AUDIT-FIELDS.
+           MOVE Value1 TO WS-Edit-Value1
+           MOVE Value2 TO WS-Edit-Value2
+           MOVE Result TO WS-Edit-Result
+           STRING "V1=" WS-Edit-Value1 " OP=" WS-Op-Symbol
+               " V2=" WS-Edit-Value2 DELIMITED BY SIZE
+               INTO WS-Audit-Input
+           DISPLAY "Calculation result: ", Result
+           STRING "Result=" WS-Edit-Result DELIMITED BY SIZE
+               INTO WS-Audit-Result.
+
+       700-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-Audit-Status = "05" OR WS-Audit-Status = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AL-TIMESTAMP
+           MOVE "CALCULATOR" TO AL-PROGRAM
+           MOVE WS-Audit-Input TO AL-INPUT-FIELDS
+           MOVE WS-Audit-Result TO AL-RESULT
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+
+      *> Reaching past the PERFORM UNTIL below means CALC-TRANS was
+      *> read to a normal AT END -- an abend never returns control
+      *> here, so 820-CLEAR-CHECKPOINT only ever runs on a clean
+      *> finish. That keeps a leftover checkpoint on disk meaning
+      *> "abended, restart me" and an absent/empty one meaning "last
+      *> run finished clean" -- so tomorrow's fresh CALC-TRANS (new
+      *> sequence numbers starting at 1) is never mistaken for a
+      *> restart of today's completed run.
+      *> CALC-RESULTS itself always opens EXTEND, falling back to
+      *> OUTPUT only the first time the dataset doesn't exist yet
+      *> (status 05/35) -- the same open-or-create pattern 700-WRITE-
+      *> AUDIT already uses for AUDIT-LOG. This has to be independent
+      *> of the checkpoint/restart decision above: every run, restart
+      *> or a fresh day, appends to the same cataloged CALC-RESULTS
+      *> dataset per the DISP=(MOD,CATLG,CATLG) on its JCL DD.
+       500-BATCH-RUN.
+           PERFORM 550-READ-CHECKPOINT
+           OPEN INPUT CALC-TRANS
+           IF WS-CalcTrans-Status NOT = "00"
+               DISPLAY "CALCULATOR: CALC-TRANS not available, STATUS="
+                   WS-CalcTrans-Status
+               STOP RUN
+           END-IF
+           OPEN EXTEND CALC-RESULTS
+           IF WS-CalcRslt-Status = "05" OR WS-CalcRslt-Status = "35"
+               OPEN OUTPUT CALC-RESULTS
+           END-IF
+           PERFORM UNTIL WS-Eof-Switch = "Y"
+               READ CALC-TRANS
+                   AT END
+                       MOVE "Y" TO WS-Eof-Switch
+                   NOT AT END
+                       IF CT-TRANS-SEQ > WS-Restart-Seq
+                           PERFORM 600-BATCH-CALC
+                           PERFORM 800-CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 820-CLEAR-CHECKPOINT
+           CLOSE CALC-TRANS
+           CLOSE CALC-RESULTS
+           PERFORM 750-WRITE-SUMMARY.
+
+       550-READ-CHECKPOINT.
+           MOVE 0 TO WS-Restart-Seq
+           OPEN INPUT CALC-CKPT
+           IF WS-Ckpt-Status = "00"
+               READ CALC-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQ TO WS-Restart-Seq
+                       MOVE CK-TRANS-COUNT TO WS-Batch-Trans-Count
+                       MOVE CK-GRAND-TOTAL TO WS-Grand-Total
+                       DISPLAY "Restarting batch after transaction "
+                           WS-Restart-Seq
+               END-READ
+               CLOSE CALC-CKPT
+           END-IF.
+
+       600-BATCH-CALC.
+           MOVE CT-VALUE1 TO Value1
+           MOVE CT-VALUE2 TO Value2
+           MOVE "+" TO WS-Op-Symbol
+           COMPUTE Result = Value1 + Value2
+           MOVE Value1 TO CR-VALUE1
+           MOVE Value2 TO CR-VALUE2
+           MOVE Result TO CR-RESULT
+           WRITE CALC-RESULT-RECORD
+           ADD 1 TO WS-Batch-Trans-Count
+           ADD Result TO WS-Grand-Total
+           MOVE Value1 TO WS-Edit-Value1
+           MOVE Value2 TO WS-Edit-Value2
+           MOVE Result TO WS-Edit-Result
+           STRING "V1=" WS-Edit-Value1 " OP=" WS-Op-Symbol
+               " V2=" WS-Edit-Value2 DELIMITED BY SIZE
+               INTO WS-Audit-Input
+           STRING "Result=" WS-Edit-Result DELIMITED BY SIZE
+               INTO WS-Audit-Result
+           PERFORM 700-WRITE-AUDIT.
+
+       750-WRITE-SUMMARY.
+           DISPLAY "BATCH SUMMARY: " WS-Batch-Trans-Count
+               " TRANSACTIONS PROCESSED, GRAND TOTAL = " WS-Grand-Total.
+
+       800-CHECKPOINT-IF-DUE.
+           MOVE CT-TRANS-SEQ TO WS-Last-Seq-Processed
+           ADD 1 TO WS-Ckpt-Counter
+           IF WS-Ckpt-Counter >= WS-Ckpt-Interval
+               PERFORM 810-WRITE-CHECKPOINT
+               MOVE 0 TO WS-Ckpt-Counter
+           END-IF.
+
+       810-WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-CKPT
+           MOVE WS-Last-Seq-Processed TO CK-LAST-SEQ
+           MOVE WS-Batch-Trans-Count TO CK-TRANS-COUNT
+           MOVE WS-Grand-Total TO CK-GRAND-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CALC-CKPT.
+
+       820-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CALC-CKPT
+           CLOSE CALC-CKPT.
