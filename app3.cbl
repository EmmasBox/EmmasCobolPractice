@@ -1,11 +1,74 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. APP3.
-       AUTHOR. EMMA SKOVGAARD.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-          01 StudentName PIC X(30) VALUE "blank".
-       PROCEDURE DIVISION.
-           DISPLAY "Enter name: " WITH NO ADVANCING 
-           ACCEPT StudentName
-           DISPLAY "Name entered: " StudentName.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APP3.
+       AUTHOR. EMMA SKOVGAARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-StudMas-Status.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDMAS.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+        WORKING-STORAGE SECTION.
+          01 StudentName PIC X(30) VALUE "blank".
+          01 WS-Student-ID PIC X(9).
+          01 WS-StudMas-Status PIC X(2).
+          01 WS-Audit-Status PIC X(2).
+          01 WS-Current-Date PIC X(8).
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-OPEN-STUDMAS
+           DISPLAY "Enter student ID: " WITH NO ADVANCING
+           ACCEPT WS-Student-ID
+           DISPLAY "Enter name: " WITH NO ADVANCING
+           ACCEPT StudentName
+           DISPLAY "Name entered: " StudentName
+           PERFORM 200-WRITE-STUDMAS
+           PERFORM 300-WRITE-AUDIT
+           PERFORM 900-CLOSE-STUDMAS
+           STOP RUN.
+
+       100-OPEN-STUDMAS.
+           OPEN I-O STUDENT-MASTER
+           IF WS-StudMas-Status = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+       200-WRITE-STUDMAS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-Current-Date
+           MOVE WS-Student-ID TO SM-STUDENT-ID
+           MOVE StudentName TO SM-STUDENT-NAME
+           MOVE WS-Current-Date TO SM-DATE-ENTERED
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Student ID already on file, rewriting: "
+                       WS-Student-ID
+                   REWRITE STUDENT-MASTER-RECORD
+           END-WRITE.
+
+       300-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-Audit-Status = "05" OR WS-Audit-Status = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AL-TIMESTAMP
+           MOVE "APP3" TO AL-PROGRAM
+           STRING "ID=" WS-Student-ID DELIMITED BY SIZE
+               INTO AL-INPUT-FIELDS
+           MOVE StudentName TO AL-RESULT
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG.
+
+       900-CLOSE-STUDMAS.
+           CLOSE STUDENT-MASTER.
