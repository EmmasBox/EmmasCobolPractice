@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDRECON.
+       AUTHOR. EMMA SKOVGAARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-StudMas-Status.
+           SELECT ENROLL-FEED ASSIGN TO "ENROLL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Enroll-Status.
+           SELECT EXCEPT-RPT ASSIGN TO "STUDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Except-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDMAS.
+       FD  ENROLL-FEED.
+           COPY ENROLL.
+       FD  EXCEPT-RPT.
+       01  EXCEPT-LINE PIC X(80).
+        WORKING-STORAGE SECTION.
+          01 WS-StudMas-Status PIC X(2).
+          01 WS-Enroll-Status PIC X(2).
+          01 WS-Except-Status PIC X(2).
+          01 WS-StudMas-Eof PIC X(1) VALUE "N".
+          01 WS-Enroll-Eof PIC X(1) VALUE "N".
+          01 WS-Exception-Count PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT STUDENT-MASTER
+           IF WS-StudMas-Status NOT = "00"
+               DISPLAY "STUDRECON: STUDENT-MASTER missing, STATUS="
+                   WS-StudMas-Status
+               STOP RUN
+           END-IF
+           OPEN INPUT ENROLL-FEED
+           IF WS-Enroll-Status NOT = "00"
+               DISPLAY "STUDRECON: ENROLL-FEED missing, STATUS="
+                   WS-Enroll-Status
+               CLOSE STUDENT-MASTER
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPT-RPT
+           PERFORM 100-READ-STUDMAS
+           PERFORM 110-READ-ENROLL
+           PERFORM UNTIL WS-StudMas-Eof = "Y" AND WS-Enroll-Eof = "Y"
+               EVALUATE TRUE
+                   WHEN WS-StudMas-Eof = "Y"
+                       PERFORM 300-ENROLL-ONLY-EXCEPTION
+                       PERFORM 110-READ-ENROLL
+                   WHEN WS-Enroll-Eof = "Y"
+                       PERFORM 200-STUDMAS-ONLY-EXCEPTION
+                       PERFORM 100-READ-STUDMAS
+                   WHEN SM-STUDENT-ID = EN-STUDENT-ID
+                       PERFORM 100-READ-STUDMAS
+                       PERFORM 110-READ-ENROLL
+                   WHEN SM-STUDENT-ID < EN-STUDENT-ID
+                       PERFORM 200-STUDMAS-ONLY-EXCEPTION
+                       PERFORM 100-READ-STUDMAS
+                   WHEN OTHER
+                       PERFORM 300-ENROLL-ONLY-EXCEPTION
+                       PERFORM 110-READ-ENROLL
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 700-WRITE-FOOTER
+           CLOSE STUDENT-MASTER
+           CLOSE ENROLL-FEED
+           CLOSE EXCEPT-RPT
+           STOP RUN.
+
+       100-READ-STUDMAS.
+           IF WS-StudMas-Eof NOT = "Y"
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-StudMas-Eof
+               END-READ
+           END-IF.
+
+       110-READ-ENROLL.
+           IF WS-Enroll-Eof NOT = "Y"
+               READ ENROLL-FEED
+                   AT END
+                       MOVE "Y" TO WS-Enroll-Eof
+               END-READ
+           END-IF.
+
+       200-STUDMAS-ONLY-EXCEPTION.
+           MOVE SPACES TO EXCEPT-LINE
+           STRING "IN STUDENT-MASTER, MISSING UPSTREAM: "
+               SM-STUDENT-ID " " SM-STUDENT-NAME
+               DELIMITED BY SIZE INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           ADD 1 TO WS-Exception-Count.
+
+       300-ENROLL-ONLY-EXCEPTION.
+           MOVE SPACES TO EXCEPT-LINE
+           STRING "IN UPSTREAM FEED, MISSING STUDENT-MASTER: "
+               EN-STUDENT-ID " " EN-STUDENT-NAME
+               DELIMITED BY SIZE INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           ADD 1 TO WS-Exception-Count.
+
+       700-WRITE-FOOTER.
+           MOVE SPACES TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           STRING "TOTAL EXCEPTIONS: " WS-Exception-Count
+               DELIMITED BY SIZE INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE.
