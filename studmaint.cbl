@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDMAINT.
+       AUTHOR. EMMA SKOVGAARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-StudMas-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDMAS.
+        WORKING-STORAGE SECTION.
+          01 WS-StudMas-Status PIC X(2).
+          01 WS-Menu-Choice PIC 9 VALUE 0.
+          01 WS-Student-ID PIC X(9).
+          01 WS-Student-Name PIC X(30).
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-OPEN-STUDMAS
+           PERFORM UNTIL WS-Menu-Choice = 5
+               PERFORM 110-DISPLAY-MENU
+               ACCEPT WS-Menu-Choice
+               EVALUATE WS-Menu-Choice
+                   WHEN 1
+                       PERFORM 200-ADD-STUDENT
+                   WHEN 2
+                       PERFORM 300-UPDATE-STUDENT
+                   WHEN 3
+                       PERFORM 400-DELETE-STUDENT
+                   WHEN 4
+                       PERFORM 500-BROWSE-STUDENT
+                   WHEN 5
+                       DISPLAY "Exiting."
+                   WHEN OTHER
+                       DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 900-CLOSE-STUDMAS
+           STOP RUN.
+
+       100-OPEN-STUDMAS.
+           OPEN I-O STUDENT-MASTER
+           IF WS-StudMas-Status = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+       110-DISPLAY-MENU.
+           DISPLAY "1. Add student"
+           DISPLAY "2. Update student"
+           DISPLAY "3. Delete student"
+           DISPLAY "4. Browse student by ID"
+           DISPLAY "5. Exit"
+           DISPLAY "Select option: " WITH NO ADVANCING.
+
+       200-ADD-STUDENT.
+           DISPLAY "Enter student ID: " WITH NO ADVANCING
+           ACCEPT WS-Student-ID
+           DISPLAY "Enter name: " WITH NO ADVANCING
+           ACCEPT WS-Student-Name
+           MOVE WS-Student-ID TO SM-STUDENT-ID
+           MOVE WS-Student-Name TO SM-STUDENT-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8) TO SM-DATE-ENTERED
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Student ID already on file: " WS-Student-ID
+           END-WRITE.
+
+       300-UPDATE-STUDENT.
+           DISPLAY "Enter student ID to update: " WITH NO ADVANCING
+           ACCEPT WS-Student-ID
+           MOVE WS-Student-ID TO SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "Student ID not found: " WS-Student-ID
+               NOT INVALID KEY
+                   DISPLAY "Current name: " SM-STUDENT-NAME
+                   DISPLAY "Enter new name: " WITH NO ADVANCING
+                   ACCEPT WS-Student-Name
+                   MOVE WS-Student-Name TO SM-STUDENT-NAME
+                   REWRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to update: " WS-Student-ID
+                   END-REWRITE
+           END-READ.
+
+       400-DELETE-STUDENT.
+           DISPLAY "Enter student ID to delete: " WITH NO ADVANCING
+           ACCEPT WS-Student-ID
+           MOVE WS-Student-ID TO SM-STUDENT-ID
+           DELETE STUDENT-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "Student ID not found: " WS-Student-ID
+               NOT INVALID KEY
+                   DISPLAY "Deleted student: " WS-Student-ID
+           END-DELETE.
+
+       500-BROWSE-STUDENT.
+           DISPLAY "Enter student ID to browse: " WITH NO ADVANCING
+           ACCEPT WS-Student-ID
+           MOVE WS-Student-ID TO SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "Student ID not found: " WS-Student-ID
+               NOT INVALID KEY
+                   DISPLAY "ID: " SM-STUDENT-ID
+                       " Name: " SM-STUDENT-NAME
+                       " Entered: " SM-DATE-ENTERED
+           END-READ.
+
+       900-CLOSE-STUDMAS.
+           CLOSE STUDENT-MASTER.
