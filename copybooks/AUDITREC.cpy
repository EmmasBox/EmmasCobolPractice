@@ -0,0 +1,7 @@
+      *> AUDITREC - common audit trail record layout
+      *> Shared by APP3 and CALCULATOR; appended to on every run
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP           PIC X(14).
+           05  AL-PROGRAM             PIC X(10).
+           05  AL-INPUT-FIELDS        PIC X(40).
+           05  AL-RESULT              PIC X(30).
