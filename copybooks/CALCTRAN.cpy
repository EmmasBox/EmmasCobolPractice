@@ -0,0 +1,18 @@
+      *> CALCTRAN - CALC-TRANS batch transaction record layout
+      *> Shared by CALCULATOR's batch mode
+      *> CT-TRANS-SEQ is the restart key used by the checkpoint/restart
+      *> logic in 500-BATCH-RUN. CT-VALUE1/CT-VALUE2 are packed-decimal
+      *> (COMP-3) to keep a full day's CALC-TRANS file compact.
+      *> NOTE: CT-VALUE1/CT-VALUE2 used to be PIC 99 DISPLAY before this
+      *> COMP-3 change. The record stayed 10 bytes either way, so a
+      *> CALC-TRANS file still being produced in the old DISPLAY layout
+      *> would be read without any file-status or length error -- just
+      *> silently garbled values. The upstream producer of
+      *> PROD.CALC.TRANS (see jcl/CALCJOB.jcl) MUST be repacking
+      *> CT-VALUE1/CT-VALUE2 as COMP-3 before this copybook is
+      *> deployed; do not point CALCTRAN at a feed built against the
+      *> old layout.
+       01  CALC-TRANS-RECORD.
+           05  CT-TRANS-SEQ           PIC 9(6).
+           05  CT-VALUE1              PIC S9(3) COMP-3.
+           05  CT-VALUE2              PIC S9(3) COMP-3.
