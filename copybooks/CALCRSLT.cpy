@@ -0,0 +1,7 @@
+      *> CALCRSLT - CALC-RESULTS batch output record layout
+      *> Shared by CALCULATOR's batch mode
+      *> Packed-decimal (COMP-3) to match the CALCTRAN input layout
+       01  CALC-RESULT-RECORD.
+           05  CR-VALUE1              PIC S9(3) COMP-3.
+           05  CR-VALUE2              PIC S9(3) COMP-3.
+           05  CR-RESULT              PIC S9(7) COMP-3.
