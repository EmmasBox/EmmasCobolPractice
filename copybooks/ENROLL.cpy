@@ -0,0 +1,6 @@
+      *> ENROLL - upstream registrar enrollment feed record layout
+      *> Read by STUDRECON; assumed sorted ascending by EN-STUDENT-ID,
+      *> the same key STUDENT-MASTER is keyed on
+       01  ENROLLMENT-RECORD.
+           05  EN-STUDENT-ID          PIC X(9).
+           05  EN-STUDENT-NAME        PIC X(30).
