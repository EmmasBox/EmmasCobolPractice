@@ -0,0 +1,17 @@
+      *> CALCCKPT - batch checkpoint record layout
+      *> Holds the last CT-TRANS-SEQ fully processed so an abended
+      *> CALCULATOR batch run can restart without reprocessing.
+      *> CK-TRANS-COUNT/CK-GRAND-TOTAL carry the running 750-WRITE-
+      *> SUMMARY totals forward across a restart, so the printed
+      *> summary still reflects the full day's file and not just the
+      *> transactions processed since the last restart.
+      *> 500-BATCH-RUN clears this record (writes an empty file) on
+      *> a clean end-of-job, so a record only sits here between an
+      *> abend and the restart that resolves it -- never after a
+      *> normal run. That keeps a fresh day's CALC-TRANS (restarting
+      *> its own sequence numbers at 1) from being mistaken for a
+      *> restart of a prior, already-completed run.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SEQ            PIC 9(6).
+           05  CK-TRANS-COUNT         PIC 9(7).
+           05  CK-GRAND-TOTAL         PIC S9(9).
