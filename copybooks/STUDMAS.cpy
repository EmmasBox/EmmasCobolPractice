@@ -0,0 +1,6 @@
+      *> STUDMAS - STUDENT-MASTER record layout
+      *> Shared by APP3, STUDMAINT, STUDRPT, STUDRECON
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID          PIC X(9).
+           05  SM-STUDENT-NAME        PIC X(30).
+           05  SM-DATE-ENTERED        PIC X(8).
