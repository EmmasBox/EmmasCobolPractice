@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDRPT.
+       AUTHOR. EMMA SKOVGAARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-StudMas-Status.
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+           SELECT REPORT-OUT ASSIGN TO "STUDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY STUDMAS.
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05 SR-STUDENT-NAME     PIC X(30).
+           05 SR-STUDENT-ID       PIC X(9).
+           05 SR-DATE-ENTERED     PIC X(8).
+       FD  REPORT-OUT.
+       01  REPORT-LINE PIC X(80).
+        WORKING-STORAGE SECTION.
+          01 WS-StudMas-Status PIC X(2).
+          01 WS-Report-Status PIC X(2).
+          01 WS-Eof-Switch PIC X(1) VALUE "N".
+          01 WS-Line-Count PIC 9(2) VALUE 0.
+          01 WS-Page-Count PIC 9(3) VALUE 0.
+          01 WS-Lines-Per-Page PIC 9(2) VALUE 20.
+          01 WS-Record-Count PIC 9(5) VALUE 0.
+          01 WS-Current-Date PIC X(8).
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN OUTPUT REPORT-OUT
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-STUDENT-NAME
+               INPUT PROCEDURE IS 100-SORT-INPUT
+               OUTPUT PROCEDURE IS 500-SORT-OUTPUT
+           CLOSE REPORT-OUT
+           STOP RUN.
+
+       100-SORT-INPUT.
+           OPEN INPUT STUDENT-MASTER
+           IF WS-StudMas-Status NOT = "00"
+               DISPLAY "STUDRPT: STUDENT-MASTER not available, STATUS="
+                   WS-StudMas-Status
+               MOVE "Y" TO WS-Eof-Switch
+           ELSE
+               PERFORM 150-SORT-INPUT-READ
+           END-IF.
+
+       150-SORT-INPUT-READ.
+           MOVE "N" TO WS-Eof-Switch
+           PERFORM UNTIL WS-Eof-Switch = "Y"
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-Eof-Switch
+                   NOT AT END
+                       MOVE SM-STUDENT-NAME TO SR-STUDENT-NAME
+                       MOVE SM-STUDENT-ID TO SR-STUDENT-ID
+                       MOVE SM-DATE-ENTERED TO SR-DATE-ENTERED
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-MASTER.
+
+       500-SORT-OUTPUT.
+           MOVE "N" TO WS-Eof-Switch
+           PERFORM UNTIL WS-Eof-Switch = "Y"
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-Eof-Switch
+                   NOT AT END
+                       PERFORM 600-WRITE-DETAIL
+               END-RETURN
+           END-PERFORM
+           PERFORM 700-WRITE-FOOTER.
+
+       600-WRITE-DETAIL.
+           IF WS-Line-Count = 0
+               PERFORM 610-WRITE-HEADER
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING SR-STUDENT-ID " " SR-STUDENT-NAME " " SR-DATE-ENTERED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-Line-Count
+           ADD 1 TO WS-Record-Count
+           IF WS-Line-Count >= WS-Lines-Per-Page
+               MOVE 0 TO WS-Line-Count
+           END-IF.
+
+       610-WRITE-HEADER.
+           ADD 1 TO WS-Page-Count
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-Current-Date
+           MOVE SPACES TO REPORT-LINE
+           STRING "STUDENT MASTER ROSTER REPORT   PAGE " WS-Page-Count
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Run Date: " WS-Current-Date
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE "STUDENT ID  NAME                            ENTERED"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       700-WRITE-FOOTER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "TOTAL STUDENTS ON FILE: " WS-Record-Count
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
