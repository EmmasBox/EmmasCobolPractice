@@ -0,0 +1,32 @@
+//CALCJOB  JOB (ACCT),'CALCULATOR BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs CALCULATOR in batch mode against a day's worth of
+//* Value1/Value2 transactions instead of keying them in interactively.
+//*
+//STEP1    EXEC PGM=CALCULATOR,PARM='BATCH'
+//* CALC-TRANS records are packed-decimal (COMP-3) as of the CALCTRAN
+//* copybook's COMP-3 redesign -- PROD.CALC.TRANS must be produced by
+//* an upstream job that packs CT-VALUE1/CT-VALUE2 the same way, since
+//* the record length (10 bytes) did not change when the layout did.
+//CALCTRAN DD DSN=PROD.CALC.TRANS,DISP=SHR
+//CALCRSLT DD DSN=PROD.CALC.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=8)
+//* MOD so a restart appends to the prior run's output instead of
+//* recreating it empty, and so tomorrow's run appends to (rather than
+//* collides with) today's cataloged dataset.
+//CALCCKPT DD DSN=PROD.CALC.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//* MOD so the very first run ever (no checkpoint dataset cataloged
+//* yet) allocates cleanly instead of failing at JCL step initiation
+//* the way DISP=SHR would. 500-BATCH-RUN rewrites this as an empty
+//* file on every clean completion (820-CLEAR-CHECKPOINT), so the
+//* dataset staying cataloged here does not cause tomorrow's fresh
+//* run to be mistaken for a restart -- only an abended run leaves a
+//* non-empty record for 550-READ-CHECKPOINT to pick up.
+//AUDITLOG DD DSN=PROD.COMMON.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
